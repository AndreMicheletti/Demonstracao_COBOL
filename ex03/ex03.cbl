@@ -30,6 +30,15 @@
 
        SELECT RELMERC ASSIGN TO DISK.
 
+       SELECT RELVAL ASSIGN TO DISK.
+
+       SELECT RELPRECO ASSIGN TO DISK.
+
+       SELECT RELRUPT ASSIGN TO DISK.
+
+       SELECT PEDCOMP ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -75,11 +84,35 @@
 
        01 REG-RELMERC PIC X(80).
 
+       FD RELVAL
+       LABEL RECORD ARE OMITTED.
+
+       01 REG-RELVAL PIC X(80).
+
        FD RELERRO
        LABEL RECORD ARE OMITTED.
 
        01 REG-RELERRO PIC X(80).
 
+       FD RELPRECO
+       LABEL RECORD ARE OMITTED.
+
+       01 REG-RELPRECO PIC X(80).
+
+       FD RELRUPT
+       LABEL RECORD ARE OMITTED.
+
+       01 REG-RELRUPT PIC X(80).
+
+       FD PEDCOMP
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "PEDCOMP.DAT".
+
+       01 REG-PEDCOMP.
+              02 CODIGO-PED       PIC 9(3).
+              02 DESCRICAO-PED    PIC X(30).
+              02 QNT-REPOR-PED    PIC 9(3).
+
        WORKING-STORAGE SECTION.
        77 CH-CAD PIC X(3) VALUE SPACES.
        77 CH-MOV PIC X(3) VALUE SPACES.
@@ -87,6 +120,17 @@
        77 CT-LIN PIC 99  VALUE 41.
        77 CT-PAG-ERR PIC 999 VALUE ZEROES.
        77 CT-LIN-ERR PIC 99  VALUE 41.
+       77 CT-PAG-VAL PIC 999 VALUE ZEROES.
+       77 CT-LIN-VAL PIC 99  VALUE 41.
+       77 WS-VALOR-ITEM  PIC 9(7)V99 VALUE ZEROES.
+       77 WS-VALOR-TOTAL PIC 9(8)V99 VALUE ZEROES.
+       77 CT-PAG-PRC PIC 999 VALUE ZEROES.
+       77 CT-LIN-PRC PIC 99  VALUE 41.
+       77 WS-VARIACAO-PCT PIC S9(3)V99 VALUE ZEROES.
+       77 WS-ULT-CODIGO-CAD PIC 9(3) VALUE ZEROES.
+       77 WS-ULT-CODIGO-MOV PIC 9(3) VALUE ZEROES.
+       77 CT-PAG-RUP PIC 999 VALUE ZEROES.
+       77 CT-LIN-RUP PIC 99  VALUE 41.
 
        01 CAB-1-ERR.
               02 FILLER PIC X(25) VALUE SPACES.
@@ -162,34 +206,163 @@
               02 FILLER PIC X(9) VALUE SPACES.
               02 VAR-PRECO-UNIT PIC ZZ99,99.
 
+       01 CAB-VAL-1.
+              02 FILLER PIC X(23) VALUE SPACES.
+              02 FILLER PIC X(28) VALUE
+              "RELAÇÃO DE VALORIZAÇÃO".
+              02 FILLER PIC X(22) VALUE SPACES.
+              02 FILLER PIC X(5) VALUE "PÁG. ".
+              02 VAR-PAG-VAL PIC Z99.
+
+       01 CAB-VAL-2.
+              02 FILLER PIC X(27) VALUE SPACES.
+              02 FILLER PIC X(17) VALUE
+              "VALORIZAÇÃO ESTOQUE".
+              02 FILLER PIC X(36) VALUE SPACES.
+
+       01 CAB-VAL-3.
+              02 FILLER PIC X VALUE SPACES.
+              02 FILLER PIC X(6) VALUE "CODIGO".
+              02 FILLER PIC XX VALUE SPACES.
+              02 FILLER PIC X(9) VALUE "DESCRIÇÃO".
+              02 FILLER PIC X(20) VALUE SPACES.
+              02 FILLER PIC X(11) VALUE
+              "QNT ESTOQUE".
+              02 FILLER PIC X(5) VALUE SPACES.
+              02 FILLER PIC X(5) VALUE "PREÇO".
+              02 FILLER PIC X(6) VALUE SPACES.
+              02 FILLER PIC X(13) VALUE
+              "VALOR EM EST.".
+
+       01 CAB-VAL-DETALHE.
+              02 FILLER PIC XX VALUE SPACES.
+              02 VAR-CODIGO-VAL PIC 999.
+              02 FILLER PIC XX VALUE SPACES.
+              02 VAR-DESCRICAO-VAL PIC X(30).
+              02 FILLER PIC X(5) VALUE SPACES.
+              02 VAR-QNT-ESTOQUE-VAL PIC 999.
+              02 FILLER PIC X(9) VALUE SPACES.
+              02 VAR-PRECO-UNIT-VAL PIC ZZ99,99.
+              02 FILLER PIC X(4) VALUE SPACES.
+              02 VAR-VALOR-ITEM PIC Z.ZZZ.ZZZ,99.
+
+       01 CAB-VAL-TOTAL.
+              02 FILLER PIC X(4) VALUE SPACES.
+              02 FILLER PIC X(24) VALUE
+              "VALOR TOTAL EM ESTOQUE:".
+              02 FILLER PIC X(3) VALUE SPACES.
+              02 VAR-VALOR-TOTAL PIC ZZZ.ZZZ.ZZZ,99.
+
+       01 CAB-PRC-1.
+              02 FILLER PIC X(21) VALUE SPACES.
+              02 FILLER PIC X(32) VALUE
+              "AUDITORIA DE VARIAÇÃO DE PREÇO".
+              02 FILLER PIC X(22) VALUE SPACES.
+              02 FILLER PIC X(5) VALUE "PÁG. ".
+              02 VAR-PAG-PRC PIC Z99.
+
+       01 CAB-PRC-2.
+              02 FILLER PIC X VALUE SPACES.
+              02 FILLER PIC X(6) VALUE "CODIGO".
+              02 FILLER PIC X(5) VALUE SPACES.
+              02 FILLER PIC X(14) VALUE
+              "PREÇO ANTERIOR".
+              02 FILLER PIC X(5) VALUE SPACES.
+              02 FILLER PIC X(10) VALUE
+              "PREÇO NOVO".
+              02 FILLER PIC X(5) VALUE SPACES.
+              02 FILLER PIC X(9) VALUE
+              "VARIAÇÃO%".
+              02 FILLER PIC X(12) VALUE SPACES.
+
+       01 CAB-PRC-DETALHE.
+              02 FILLER PIC XX VALUE SPACES.
+              02 VAR-CODIGO-PRC PIC 999.
+              02 FILLER PIC X(7) VALUE SPACES.
+              02 VAR-PRECO-ANT-PRC PIC ZZ99,99.
+              02 FILLER PIC X(9) VALUE SPACES.
+              02 VAR-PRECO-NOVO-PRC PIC ZZ99,99.
+              02 FILLER PIC X(8) VALUE SPACES.
+              02 VAR-VARIACAO-PRC PIC +ZZ9,99.
+              02 FILLER PIC X(2) VALUE SPACES.
+              02 VAR-VARIACAO-FLAG-PRC PIC X(17) VALUE SPACES.
+
+       01 CAB-RUP-1.
+              02 FILLER PIC X(25) VALUE SPACES.
+              02 FILLER PIC X(22) VALUE
+              "RELAÇÃO DE MERCADORIAS".
+              02 FILLER PIC X(24) VALUE SPACES.
+              02 FILLER PIC X(5) VALUE "PÁG. ".
+              02 VAR-PAG-RUP PIC Z99.
+
+       01 CAB-RUP-2.
+              02 FILLER PIC X(26) VALUE SPACES.
+              02 FILLER PIC X(17) VALUE
+              "RUPTURA DE ESTOQUE".
+              02 FILLER PIC X(37) VALUE SPACES.
+
+       01 CAB-RUP-3.
+              02 FILLER PIC X VALUE SPACES.
+              02 FILLER PIC X(6) VALUE "CODIGO".
+              02 FILLER PIC XX VALUE SPACES.
+              02 FILLER PIC X(9) VALUE "DESCRIÇÃO".
+              02 FILLER PIC X(20) VALUE SPACES.
+              02 FILLER PIC X(12) VALUE
+              "ESTOQUE MIN.".
+              02 FILLER PIC XXX VALUE SPACES.
+
+       01 CAB-RUP-DETALHE.
+              02 FILLER PIC XX VALUE SPACES.
+              02 VAR-CODIGO-RUP PIC 999.
+              02 FILLER PIC XX VALUE SPACES.
+              02 VAR-DESCRICAO-RUP PIC X(30).
+              02 FILLER PIC X(5) VALUE SPACES.
+              02 VAR-ESTOQUE-MIN-RUP PIC 999.
+              02 FILLER PIC X(14) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        MAIN.
               PERFORM INICIO.
               PERFORM PRINCIPAL
-                      UNTIL CH-CAD EQUALS CH-MOV 
-                      AND CH-MOV EQUALS HIGH-VALUES.
+                      UNTIL CH-CAD EQUAL CH-MOV 
+                      AND CH-MOV EQUAL HIGH-VALUES.
               PERFORM TERMINO.
-              STOP RUN.
+              GOBACK.
 
        INICIO.
               OPEN INPUT CADMERC MOVMERC
-                  OUTPUT ATUMERC RELERRO RELMERC.
+                  OUTPUT ATUMERC RELERRO RELMERC RELVAL RELPRECO RELRUPT
+                         PEDCOMP.
               PERFORM LER-CAD.
               PERFORM LER-MOV.
 
        LER-CAD.
               READ CADMERC AT END MOVE HIGH-VALUES TO CH-CAD.
               IF CH-CAD NOT EQUAL HIGH-VALUES
-                     MOVE CODIGO-CAD TO CH-CAD.
+                     IF CODIGO-CAD < WS-ULT-CODIGO-CAD
+                            DISPLAY "ERRO: CADMERC FORA DE ORDEM. "
+                                 "CHAVE=" CODIGO-CAD
+                                 " ESPERADO >= " WS-ULT-CODIGO-CAD
+                            STOP RUN
+                     ELSE
+                            MOVE CODIGO-CAD TO WS-ULT-CODIGO-CAD
+                            MOVE CODIGO-CAD TO CH-CAD.
 
        LER-MOV.
               READ MOVMERC AT END MOVE HIGH-VALUES TO CH-MOV.
               IF CH-MOV NOT EQUAL HIGH-VALUES
-                     MOVE CODIGO-MOV TO CH-MOV.
+                     IF CODIGO-MOV < WS-ULT-CODIGO-MOV
+                            DISPLAY "ERRO: MOVMERC FORA DE ORDEM. "
+                                 "CHAVE=" CODIGO-MOV
+                                 " ESPERADO >= " WS-ULT-CODIGO-MOV
+                            STOP RUN
+                     ELSE
+                            MOVE CODIGO-MOV TO WS-ULT-CODIGO-MOV
+                            MOVE CODIGO-MOV TO CH-MOV.
 
        PRINCIPAL.
-              IF CH-MOV EQUALS HIGH-VALUES
+              IF CH-MOV EQUAL HIGH-VALUES
                      PERFORM ROT-MERGE
               ELSE
                      PERFORM ATUALIZACAO.
@@ -201,27 +374,31 @@
                      PERFORM ALTERACAO-ROT.
               IF EXCLUSAO
                      PERFORM EXCLUSAO-ROT.
+              IF NOT INCLUSAO AND NOT ALTERACAO AND NOT EXCLUSAO
+                     PERFORM TIPO-INVALIDO-ERR.
 
        INCLUSAO-ROT.
               PERFORM ROT-MERGE 
               UNTIL CH-CAD NOT LESS THAN CH-MOV.
-              IF CH-CAD EQUALS CH-MOV
+              IF CH-CAD EQUAL CH-MOV
                      PERFORM INCLUSAO-ERR
               ELSE
                      PERFORM ROT-MERGE.
 
        ALTERACAO-ROT.
-              PERFORM ROT-MERGE 
+              PERFORM ROT-MERGE
               UNTIL CH-CAD NOT LESS THAN CH-MOV.
-              IF CH-CAD EQUALS CH-MOV
+              IF CH-CAD EQUAL CH-MOV
+                     PERFORM AUDITORIA-PRECO
                      PERFORM MOV-MENOR
+                     PERFORM LER-CAD
               ELSE
                      PERFORM ALTERACAO-ERR.
 
        EXCLUSAO-ROT.
               PERFORM ROT-MERGE 
               UNTIL CH-CAD NOT LESS THAN CH-MOV.
-              IF CH-CAD EQUALS CH-MOV
+              IF CH-CAD EQUAL CH-MOV
                      PERFORM LER-CAD
                      PERFORM LER-MOV
               ELSE
@@ -249,6 +426,7 @@
               MOVE QNT-ESTOQUE-CAD TO QNT-ESTOQUE-ATU.
               MOVE PRECO-UNIT-CAD TO PRECO-UNIT-ATU.
               WRITE REG-ATUMERC.
+              PERFORM VALORIZACAO-ESTOQUE.
               PERFORM LER-CAD.
 
        MOV-MENOR.
@@ -258,8 +436,46 @@
               MOVE QNT-ESTOQUE-MOV TO QNT-ESTOQUE-ATU.
               MOVE PRECO-UNIT-MOV TO PRECO-UNIT-ATU.
               WRITE REG-ATUMERC.
+              PERFORM VALORIZACAO-ESTOQUE.
               PERFORM LER-MOV.
 
+       VALORIZACAO-ESTOQUE.
+              IF CT-LIN-VAL > 40
+                     PERFORM CABECALHO-VAL.
+              COMPUTE WS-VALOR-ITEM =
+                     QNT-ESTOQUE-ATU * PRECO-UNIT-ATU
+                     ON SIZE ERROR
+                            MOVE 9999999,99 TO WS-VALOR-ITEM.
+              ADD WS-VALOR-ITEM TO WS-VALOR-TOTAL.
+              MOVE CODIGO-ATU TO VAR-CODIGO-VAL.
+              MOVE DESCRICAO-ATU TO VAR-DESCRICAO-VAL.
+              MOVE QNT-ESTOQUE-ATU TO VAR-QNT-ESTOQUE-VAL.
+              MOVE PRECO-UNIT-ATU TO VAR-PRECO-UNIT-VAL.
+              MOVE WS-VALOR-ITEM TO VAR-VALOR-ITEM.
+              WRITE REG-RELVAL FROM CAB-VAL-DETALHE
+                    AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN-VAL.
+
+       CABECALHO-VAL.
+              MOVE SPACES TO REG-RELVAL.
+              WRITE REG-RELVAL AFTER ADVANCING PAGE.
+              ADD 1 TO CT-PAG-VAL.
+              MOVE CT-PAG-VAL TO VAR-PAG-VAL.
+              WRITE REG-RELVAL FROM CAB-VAL-1
+                     AFTER ADVANCING 1 LINE.
+              WRITE REG-RELVAL FROM CAB-VAL-2
+                     AFTER ADVANCING 2 LINES.
+              WRITE REG-RELVAL FROM CAB-VAL-3
+                     AFTER ADVANCING 1 LINE.
+              MOVE SPACES TO REG-RELVAL.
+              WRITE REG-RELVAL AFTER ADVANCING 1 LINE.
+              MOVE ZEROES TO CT-LIN-VAL.
+
+       TOTAL-VALORIZACAO.
+              MOVE WS-VALOR-TOTAL TO VAR-VALOR-TOTAL.
+              WRITE REG-RELVAL FROM CAB-VAL-TOTAL
+                     AFTER ADVANCING 2 LINES.
+
        ESTOQUE-CRITICO.
               IF CT-LIN > 40
                      PERFORM CABECALHO.
@@ -271,6 +487,41 @@
               WRITE REG-RELMERC FROM CAB-DETALHE
                     AFTER ADVANCING 1 LINE.
               ADD 1 TO CT-LIN.
+              PERFORM GERA-PEDIDO-COMPRA.
+              IF QNT-ESTOQUE-ATU EQUAL ZEROES
+                     PERFORM RUPTURA-ESTOQUE.
+
+       RUPTURA-ESTOQUE.
+              IF CT-LIN-RUP > 40
+                     PERFORM CABECALHO-RUP.
+              MOVE CODIGO-ATU TO VAR-CODIGO-RUP.
+              MOVE DESCRICAO-ATU TO VAR-DESCRICAO-RUP.
+              MOVE ESTOQUE-MIN-ATU TO VAR-ESTOQUE-MIN-RUP.
+              WRITE REG-RELRUPT FROM CAB-RUP-DETALHE
+                    AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN-RUP.
+
+       CABECALHO-RUP.
+              MOVE SPACES TO REG-RELRUPT.
+              WRITE REG-RELRUPT AFTER ADVANCING PAGE.
+              ADD 1 TO CT-PAG-RUP.
+              MOVE CT-PAG-RUP TO VAR-PAG-RUP.
+              WRITE REG-RELRUPT FROM CAB-RUP-1
+                     AFTER ADVANCING 1 LINE.
+              WRITE REG-RELRUPT FROM CAB-RUP-2
+                     AFTER ADVANCING 2 LINES.
+              WRITE REG-RELRUPT FROM CAB-RUP-3
+                     AFTER ADVANCING 1 LINE.
+              MOVE SPACES TO REG-RELRUPT.
+              WRITE REG-RELRUPT AFTER ADVANCING 1 LINE.
+              MOVE ZEROES TO CT-LIN-RUP.
+
+       GERA-PEDIDO-COMPRA.
+              MOVE CODIGO-ATU TO CODIGO-PED.
+              MOVE DESCRICAO-ATU TO DESCRICAO-PED.
+              COMPUTE QNT-REPOR-PED =
+                     ESTOQUE-MIN-ATU - QNT-ESTOQUE-ATU.
+              WRITE REG-PEDCOMP.
 
        CABECALHO.
               MOVE SPACES TO REG-RELMERC.
@@ -287,6 +538,44 @@
               WRITE REG-RELMERC AFTER ADVANCING 1 LINE.
               MOVE ZEROES TO CT-LIN.
 
+       AUDITORIA-PRECO.
+              IF CT-LIN-PRC > 40
+                     PERFORM CABECALHO-PRC.
+              MOVE SPACES TO VAR-VARIACAO-FLAG-PRC.
+              IF PRECO-UNIT-CAD NOT = 0
+                     COMPUTE WS-VARIACAO-PCT =
+                        ((PRECO-UNIT-MOV - PRECO-UNIT-CAD) /
+                           PRECO-UNIT-CAD) * 100
+                        ON SIZE ERROR
+                               MOVE "VARIACAO EXTREMA"
+                                 TO VAR-VARIACAO-FLAG-PRC
+                               IF PRECO-UNIT-MOV > PRECO-UNIT-CAD
+                                      MOVE 999,99 TO WS-VARIACAO-PCT
+                               ELSE
+                                      MOVE -999,99 TO WS-VARIACAO-PCT
+              ELSE
+                     MOVE ZEROES TO WS-VARIACAO-PCT.
+              MOVE CODIGO-CAD TO VAR-CODIGO-PRC.
+              MOVE PRECO-UNIT-CAD TO VAR-PRECO-ANT-PRC.
+              MOVE PRECO-UNIT-MOV TO VAR-PRECO-NOVO-PRC.
+              MOVE WS-VARIACAO-PCT TO VAR-VARIACAO-PRC.
+              WRITE REG-RELPRECO FROM CAB-PRC-DETALHE
+                     AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN-PRC.
+
+       CABECALHO-PRC.
+              MOVE SPACES TO REG-RELPRECO.
+              WRITE REG-RELPRECO AFTER ADVANCING PAGE.
+              ADD 1 TO CT-PAG-PRC.
+              MOVE CT-PAG-PRC TO VAR-PAG-PRC.
+              WRITE REG-RELPRECO FROM CAB-PRC-1
+                     AFTER ADVANCING 1 LINE.
+              WRITE REG-RELPRECO FROM CAB-PRC-2
+                     AFTER ADVANCING 2 LINES.
+              MOVE SPACES TO REG-RELPRECO.
+              WRITE REG-RELPRECO AFTER ADVANCING 1 LINE.
+              MOVE ZEROES TO CT-LIN-PRC.
+
        INCLUSAO-ERR.
               MOVE "INCLUSÃO DE REG. JA EXISTENTE " TO VAR-MENSAGEM.
               PERFORM ERR.
@@ -299,6 +588,10 @@
               MOVE "EXCLUSÃO DE REG NAO EXISTENTE " TO VAR-MENSAGEM.
               PERFORM ERR.
 
+       TIPO-INVALIDO-ERR.
+              MOVE "TIPO DE ATUALIZAÇÃO INVALIDO  " TO VAR-MENSAGEM.
+              PERFORM ERR.
+
        ERR.
               IF CT-LIN-ERR > 40
                      PERFORM CABECALHO-ERR.
@@ -325,4 +618,6 @@
               MOVE ZEROES TO CT-LIN-ERR.
 
        TERMINO.
-              CLOSE CADMERC MOVMERC ATUMERC RELERRO RELMERC.
+              PERFORM TOTAL-VALORIZACAO.
+              CLOSE CADMERC MOVMERC ATUMERC RELERRO RELMERC RELVAL
+                    RELPRECO RELRUPT PEDCOMP.
