@@ -25,6 +25,11 @@
 
        SELECT RELOCORR ASSIGN TO DISK.
 
+       SELECT RELTIPO ASSIGN TO DISK.
+
+       SELECT OPTIONAL LOGMOV ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -33,7 +38,7 @@
        VALUE OF FILE-ID IS "CADANT.DAT".
 
        01 REGANT.
-              02 CC-ANT     PIC 9(3).
+              02 CC-ANT     PIC 9(6).
               02 TIPO-ANT   PIC X.
               02 ENDER-ANT  PIC X(50).
 
@@ -42,19 +47,21 @@
        VALUE OF FILE-ID IS "ARQMOV.DAT".
 
        01 REGMOV.
-              02 CC-MOV     PIC 9(3).
+              02 CC-MOV     PIC 9(6).
               02 TIPO-MOV   PIC X.
                      88 INCLUSAO VALUE "I".
                      88 ALTERACAO VALUE "A".
                      88 EXCLUSAO VALUE "E".
               02 ENDER-MOV  PIC X(50).
+              02 DATA-MOV     PIC 9(8).
+              02 OPERADOR-MOV PIC X(8).
 
        FD CADATU
        LABEL RECORD ARE STANDARD
        VALUE OF FILE-ID IS "CADATU.DAT".
 
        01 REGATU.
-              02 CC-ATU     PIC 9(3).
+              02 CC-ATU     PIC 9(6).
               02 TIPO-ATU   PIC X.
               02 ENDER-ATU  PIC X(50).
 
@@ -62,11 +69,48 @@
        LABEL RECORD ARE OMITTED.
        01 REGOCORR PIC X(80).
 
+       FD RELTIPO
+       LABEL RECORD ARE OMITTED.
+       01 REG-RELTIPO PIC X(80).
+
+       FD LOGMOV
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "LOGMOV.DAT".
+
+       01 REG-LOGMOV.
+              02 CC-LOG        PIC 9(6).
+              02 TIPO-LOG      PIC X.
+              02 DATA-LOG      PIC 9(8).
+              02 OPERADOR-LOG  PIC X(8).
+              02 ENDER-LOG     PIC X(50).
+
        WORKING-STORAGE SECTION.
-       77 CH-ANT PIC X(3) VALUE SPACES.
-       77 CH-MOV PIC X(3) VALUE SPACES.
+       77 CH-ANT PIC X(6) VALUE SPACES.
+       77 CH-MOV PIC X(6) VALUE SPACES.
        77 CT-PAG PIC 999 VALUE ZEROES.
        77 CT-LIN PIC 99 VALUE 41.
+       77 WS-CC-MAX PIC 9(6) VALUE 999999.
+       77 WS-CT-INCLUIDOS    PIC 9(6) VALUE ZEROES.
+       77 WS-CT-SUBSTITUIDOS PIC 9(6) VALUE ZEROES.
+       77 WS-CT-EXCLUIDOS    PIC 9(6) VALUE ZEROES.
+       77 WS-CT-ERR-INCLUSAO  PIC 9(6) VALUE ZEROES.
+       77 WS-CT-ERR-ALTERACAO PIC 9(6) VALUE ZEROES.
+       77 WS-CT-ERR-EXCLUSAO  PIC 9(6) VALUE ZEROES.
+       77 WS-ULT-CC-ANT PIC 9(6) VALUE ZEROES.
+       77 WS-ULT-CC-MOV PIC 9(6) VALUE ZEROES.
+       77 WS-FIM-RESUMO PIC X VALUE "N".
+              88 FIM-RESUMO VALUE "S".
+       77 WS-ACHOU       PIC X VALUE "N".
+              88 TIPO-ACHOU VALUE "S".
+       77 WS-QTD-TIPOS PIC 99 VALUE ZEROES.
+       77 WS-IDX       PIC 99 VALUE ZEROES.
+       77 WS-LOGMOV-EXISTE PIC X VALUE "N".
+              88 LOGMOV-EXISTE VALUE "S".
+
+       01 TAB-TIPOS.
+              02 TIPO-ENTRY OCCURS 20 TIMES.
+                     03 TIPO-CHAVE PIC X.
+                     03 TIPO-QTD   PIC 9(5).
 
        01 CAB01.
               02 FILLER   PIC X(23) VALUE SPACES.
@@ -88,38 +132,104 @@
 
         01 DETALHE.
             02 FILLER   PIC X(05) VALUE SPACES.
-            02 VAR-CC  PIC 9(03). 
-            02 FILLER   PIC X(08) VALUE SPACES.
+            02 VAR-CC  PIC 9(06).
+            02 FILLER   PIC X(05) VALUE SPACES.
             02 VAR-TIPO PIC X(01).
             02 FILLER   PIC X(10) VALUE SPACES.
             02 VAR-MSG  PIC X(33).
             02 FILLER   PIC X(20) VALUE SPACES.
 
+       01 CAB-TOT.
+              02 FILLER   PIC X(23) VALUE SPACES.
+              02 FILLER   PIC X(24) VALUE
+              "Resumo do processamento".
+              02 FILLER   PIC X(33) VALUE SPACES.
+
+       01 DETALHE-TOT.
+              02 FILLER      PIC X(05) VALUE SPACES.
+              02 VAR-TOT-DESC PIC X(34).
+              02 VAR-TOT-QTD  PIC ZZZ.ZZ9.
+              02 FILLER      PIC X(34) VALUE SPACES.
+
+       01 CAB-TIPO.
+              02 FILLER   PIC X(23) VALUE SPACES.
+              02 FILLER   PIC X(30) VALUE
+              "Resumo de contas por tipo (TIPO-ATU)".
+              02 FILLER   PIC X(27) VALUE SPACES.
+
+       01 DETALHE-TIPO.
+              02 FILLER          PIC X(10) VALUE SPACES.
+              02 FILLER          PIC X(05) VALUE "TIPO ".
+              02 VAR-TIPO-RESUMO PIC X(01).
+              02 FILLER          PIC X(10) VALUE SPACES.
+              02 FILLER          PIC X(06) VALUE "TOTAL ".
+              02 VAR-QTD-RESUMO  PIC ZZ.ZZ9.
+              02 FILLER          PIC X(38) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        MAIN.
               PERFORM INICIO.
               PERFORM PRINCIPAL
-                 UNTIL CH-ANT EQUALS CH-MOV 
-                 AND CH-MOV EQUALS HIGH-VALUES.
+                 UNTIL CH-ANT EQUAL CH-MOV 
+                 AND CH-MOV EQUAL HIGH-VALUES.
               PERFORM TERMINO.
-              STOP RUN.
+              GOBACK.
 
        INICIO.
+              PERFORM VERIFICA-LOGMOV.
               OPEN INPUT CADANT ARQMOV
                   OUTPUT CADATU RELOCORR.
+              IF LOGMOV-EXISTE
+                     OPEN EXTEND LOGMOV
+              ELSE
+                     OPEN OUTPUT LOGMOV.
               PERFORM LE-ANT.
               PERFORM LE-MOV.
 
+       VERIFICA-LOGMOV.
+              MOVE "N" TO WS-LOGMOV-EXISTE.
+              OPEN INPUT LOGMOV.
+              READ LOGMOV
+                     AT END MOVE "N" TO WS-LOGMOV-EXISTE
+                     NOT AT END MOVE "S" TO WS-LOGMOV-EXISTE.
+              CLOSE LOGMOV.
+
        LE-ANT.
               READ CADANT AT END MOVE HIGH-VALUES TO CH-ANT.
               IF CH-ANT NOT EQUAL HIGH-VALUES
-                     MOVE CC-ANT TO CH-ANT.
+                     IF CC-ANT EQUAL WS-CC-MAX
+                            DISPLAY "ERRO: CODIGO DE CONTA CC-ANT "
+                                 "ATINGIU O LIMITE MAXIMO (999999) "
+                                 "EM CADANT"
+                            STOP RUN
+                     ELSE
+                            IF CC-ANT < WS-ULT-CC-ANT
+                                   DISPLAY "ERRO: CADANT FORA DE ORDEM "
+                                      "CHAVE=" CC-ANT
+                                      " ESPERADO >= " WS-ULT-CC-ANT
+                                   STOP RUN
+                            ELSE
+                                   MOVE CC-ANT TO WS-ULT-CC-ANT
+                                   MOVE CC-ANT TO CH-ANT.
 
        LE-MOV.
               READ ARQMOV AT END MOVE HIGH-VALUES TO CH-MOV.
               IF CH-MOV NOT EQUAL HIGH-VALUES
-                     MOVE CC-MOV TO CH-MOV.
+                     IF CC-MOV EQUAL WS-CC-MAX
+                            DISPLAY "ERRO: CODIGO DE CONTA CC-MOV "
+                                 "ATINGIU O LIMITE MAXIMO (999999) "
+                                 "EM ARQMOV"
+                            STOP RUN
+                     ELSE
+                            IF CC-MOV < WS-ULT-CC-MOV
+                                   DISPLAY "ERRO: ARQMOV FORA DE ORDEM "
+                                      "CHAVE=" CC-MOV
+                                      " ESPERADO >= " WS-ULT-CC-MOV
+                                   STOP RUN
+                            ELSE
+                                   MOVE CC-MOV TO WS-ULT-CC-MOV
+                                   MOVE CC-MOV TO CH-MOV.
 
        PRINCIPAL.
               IF CH-MOV EQUAL HIGH-VALUES
@@ -143,6 +253,7 @@
                      MOVE CC-MOV TO VAR-CC
                      MOVE TIPO-MOV TO VAR-TIPO
                      PERFORM ROT-RELAT
+                     ADD 1 TO WS-CT-ERR-INCLUSAO
                      PERFORM ANT-MENOR
                      PERFORM LE-MOV
               ELSE
@@ -151,6 +262,8 @@
                      MOVE CC-MOV TO VAR-CC
                      MOVE TIPO-MOV TO VAR-TIPO
                      PERFORM ROT-RELAT
+                     ADD 1 TO WS-CT-INCLUIDOS
+                     PERFORM GRAVA-LOG
                      PERFORM MOV-MENOR.
 
        ROT-ALTERACAO.
@@ -166,6 +279,8 @@
                      MOVE CC-MOV TO VAR-CC
                      MOVE TIPO-MOV TO VAR-TIPO
                      PERFORM ROT-RELAT
+                     ADD 1 TO WS-CT-SUBSTITUIDOS
+                     PERFORM GRAVA-LOG
                      PERFORM MOV-MENOR
                      PERFORM LE-ANT
               ELSE
@@ -174,6 +289,7 @@
                      MOVE CC-MOV TO VAR-CC
                      MOVE TIPO-MOV TO VAR-TIPO
                      PERFORM ROT-RELAT
+                     ADD 1 TO WS-CT-ERR-ALTERACAO
                      PERFORM LE-MOV.
 
        ROT-EXCLUSAO.
@@ -184,6 +300,8 @@
                      MOVE CC-MOV TO VAR-CC
                      MOVE TIPO-MOV TO VAR-TIPO
                      PERFORM ROT-RELAT
+                     ADD 1 TO WS-CT-EXCLUIDOS
+                     PERFORM GRAVA-LOG
                      PERFORM LE-MOV
                      PERFORM LE-ANT
               ELSE
@@ -192,6 +310,7 @@
                      MOVE CC-MOV TO VAR-CC
                      MOVE TIPO-MOV TO VAR-TIPO
                      PERFORM ROT-RELAT
+                     ADD 1 TO WS-CT-ERR-EXCLUSAO
                      PERFORM LE-MOV.
 
        ROT-MERGE.
@@ -221,6 +340,14 @@
                      AFTER ADVANCING 2 LINES.
               MOVE ZEROES TO CT-LIN.
 
+       GRAVA-LOG.
+              MOVE CC-MOV TO CC-LOG.
+              MOVE TIPO-MOV TO TIPO-LOG.
+              MOVE DATA-MOV TO DATA-LOG.
+              MOVE OPERADOR-MOV TO OPERADOR-LOG.
+              MOVE ENDER-MOV TO ENDER-LOG.
+              WRITE REG-LOGMOV.
+
        ANT-MENOR.
               MOVE CC-ANT TO CC-ATU.
               MOVE TIPO-ANT TO TIPO-ATU.
@@ -235,5 +362,94 @@
               WRITE REGATU.
               PERFORM LE-MOV.
 
+       RELAT-TOTAIS.
+              MOVE SPACES TO REGOCORR.
+              WRITE REGOCORR AFTER ADVANCING PAGE.
+              WRITE REGOCORR FROM CAB-TOT
+                     AFTER ADVANCING 1 LINE.
+              MOVE SPACES TO REGOCORR.
+              WRITE REGOCORR AFTER ADVANCING 1 LINE.
+              MOVE "REGISTROS INCLUIDOS              "
+                     TO VAR-TOT-DESC.
+              MOVE WS-CT-INCLUIDOS TO VAR-TOT-QTD.
+              WRITE REGOCORR FROM DETALHE-TOT
+                     AFTER ADVANCING 1 LINE.
+              MOVE "REGISTROS SUBSTITUIDOS           "
+                     TO VAR-TOT-DESC.
+              MOVE WS-CT-SUBSTITUIDOS TO VAR-TOT-QTD.
+              WRITE REGOCORR FROM DETALHE-TOT
+                     AFTER ADVANCING 1 LINE.
+              MOVE "REGISTROS EXCLUIDOS              "
+                     TO VAR-TOT-DESC.
+              MOVE WS-CT-EXCLUIDOS TO VAR-TOT-QTD.
+              WRITE REGOCORR FROM DETALHE-TOT
+                     AFTER ADVANCING 1 LINE.
+              MOVE "ERROS DE INCLUSÃO                "
+                     TO VAR-TOT-DESC.
+              MOVE WS-CT-ERR-INCLUSAO TO VAR-TOT-QTD.
+              WRITE REGOCORR FROM DETALHE-TOT
+                     AFTER ADVANCING 1 LINE.
+              MOVE "ERROS DE ALTERAÇÃO               "
+                     TO VAR-TOT-DESC.
+              MOVE WS-CT-ERR-ALTERACAO TO VAR-TOT-QTD.
+              WRITE REGOCORR FROM DETALHE-TOT
+                     AFTER ADVANCING 1 LINE.
+              MOVE "ERROS DE EXCLUSÃO                "
+                     TO VAR-TOT-DESC.
+              MOVE WS-CT-ERR-EXCLUSAO TO VAR-TOT-QTD.
+              WRITE REGOCORR FROM DETALHE-TOT
+                     AFTER ADVANCING 1 LINE.
+
        TERMINO.
-              CLOSE CADANT ARQMOV CADATU RELOCORR.
\ No newline at end of file
+              PERFORM RELAT-TOTAIS.
+              CLOSE CADANT ARQMOV CADATU RELOCORR LOGMOV.
+              PERFORM RESUMO-TIPOS.
+
+       RESUMO-TIPOS.
+              OPEN INPUT CADATU.
+              OPEN OUTPUT RELTIPO.
+              MOVE "N" TO WS-FIM-RESUMO.
+              PERFORM LER-RESUMO.
+              PERFORM ACUMULA-TIPO UNTIL FIM-RESUMO.
+              PERFORM ESCREVE-RESUMO-TIPOS.
+              CLOSE CADATU RELTIPO.
+
+       LER-RESUMO.
+              READ CADATU AT END MOVE "S" TO WS-FIM-RESUMO.
+
+       ACUMULA-TIPO.
+              PERFORM PROCURA-TIPO.
+              IF TIPO-ACHOU
+                     SUBTRACT 1 FROM WS-IDX
+                     ADD 1 TO TIPO-QTD(WS-IDX)
+              ELSE
+                     IF WS-QTD-TIPOS < 20
+                            ADD 1 TO WS-QTD-TIPOS
+                            MOVE TIPO-ATU TO TIPO-CHAVE(WS-QTD-TIPOS)
+                            MOVE 1 TO TIPO-QTD(WS-QTD-TIPOS)
+                     ELSE
+                            DISPLAY "ERRO: MAIS DE 20 VALORES "
+                               "DISTINTOS DE TIPO-ATU EM CADATU - "
+                               "TIPO IGNORADO NO RESUMO: " TIPO-ATU.
+              PERFORM LER-RESUMO.
+
+       PROCURA-TIPO.
+              MOVE "N" TO WS-ACHOU.
+              PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > WS-QTD-TIPOS OR TIPO-ACHOU
+                     IF TIPO-ATU EQUAL TIPO-CHAVE(WS-IDX)
+                            MOVE "S" TO WS-ACHOU.
+
+       ESCREVE-RESUMO-TIPOS.
+              MOVE SPACES TO REG-RELTIPO.
+              WRITE REG-RELTIPO AFTER ADVANCING PAGE.
+              WRITE REG-RELTIPO FROM CAB-TIPO
+                     AFTER ADVANCING 1 LINE.
+              MOVE SPACES TO REG-RELTIPO.
+              WRITE REG-RELTIPO AFTER ADVANCING 1 LINE.
+              PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > WS-QTD-TIPOS
+                     MOVE TIPO-CHAVE(WS-IDX) TO VAR-TIPO-RESUMO
+                     MOVE TIPO-QTD(WS-IDX) TO VAR-QTD-RESUMO
+                     WRITE REG-RELTIPO FROM DETALHE-TIPO
+                            AFTER ADVANCING 1 LINE.
\ No newline at end of file
