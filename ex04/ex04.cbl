@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       EX04.
+       AUTHOR.           ANDRE LUIZ.
+       INSTALLATION.     FATEC-PC.
+       DATE-WRITTEN.     08/08/2026.
+       DATE-COMPILED.
+       SECURITY.         APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.          CARGA INICIAL EM LOTE DE MERCADORIAS (CADNOVO)
+                         SEM PASSAR PELO FLUXO DE MOVIMENTO (MOVMERC).
+                         GERA UM CADASTRO GERAL (CADGERAL) PRONTO PARA
+                         SUBSTITUIR O CADMERC, APONTANDO COLISOES DE
+                         CODIGO NUM RELATORIO DE CARGA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   ANDRE-PC.
+       OBJECT-COMPUTER.   FATEC-PC.
+       SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT OPTIONAL CADMERC ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CADNOVO ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CADGERAL ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RELCARGA ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADMERC
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "CADMERC.DAT".
+
+       01 REG-CADMERC.
+              02 CODIGO-CAD      PIC 9(3).
+              02 DESCRICAO-CAD   PIC X(30).
+              02 ESTOQUE-MIN-CAD PIC 9(3).
+              02 QNT-ESTOQUE-CAD PIC 9(3).
+              02 PRECO-UNIT-CAD  PIC 9(4)V99.
+
+       FD CADNOVO
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "CADNOVO.DAT".
+
+       01 REG-CADNOVO.
+              02 CODIGO-NOV      PIC 9(3).
+              02 DESCRICAO-NOV   PIC X(30).
+              02 ESTOQUE-MIN-NOV PIC 9(3).
+              02 QNT-ESTOQUE-NOV PIC 9(3).
+              02 PRECO-UNIT-NOV  PIC 9(4)V99.
+
+       FD CADGERAL
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "CADGERAL.DAT".
+
+       01 REG-CADGERAL.
+              02 CODIGO-GER      PIC 9(3).
+              02 DESCRICAO-GER   PIC X(30).
+              02 ESTOQUE-MIN-GER PIC 9(3).
+              02 QNT-ESTOQUE-GER PIC 9(3).
+              02 PRECO-UNIT-GER  PIC 9(4)V99.
+
+       FD RELCARGA
+       LABEL RECORD ARE OMITTED.
+
+       01 REG-RELCARGA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 CH-ANT PIC X(3) VALUE SPACES.
+       77 CH-NOV PIC X(3) VALUE SPACES.
+       77 CT-PAG PIC 999 VALUE ZEROES.
+       77 CT-LIN PIC 99  VALUE 41.
+       77 WS-ULT-CODIGO-ANT PIC 9(3) VALUE ZEROES.
+       77 WS-ULT-CODIGO-NOV PIC 9(3) VALUE ZEROES.
+       77 WS-CT-APROVEITADOS PIC 9(5) VALUE ZEROES.
+       77 WS-CT-INCLUIDOS    PIC 9(5) VALUE ZEROES.
+       77 WS-CT-COLISOES     PIC 9(5) VALUE ZEROES.
+
+       01 CAB-1.
+              02 FILLER PIC X(24) VALUE SPACES.
+              02 FILLER PIC X(25) VALUE
+              "RELATÓRIO DE CARGA INICIAL".
+              02 FILLER PIC X(21) VALUE SPACES.
+              02 FILLER PIC X(5) VALUE "PÁG. ".
+              02 VAR-PAG PIC Z99.
+
+       01 CAB-2.
+              02 FILLER PIC X(27) VALUE SPACES.
+              02 FILLER PIC X(21) VALUE
+              "CARGA DE CADNOVO EM CADMERC".
+              02 FILLER PIC X(32) VALUE SPACES.
+
+       01 CAB-3.
+              02 FILLER PIC X VALUE SPACES.
+              02 FILLER PIC X(6) VALUE "CODIGO".
+              02 FILLER PIC XX VALUE SPACES.
+              02 FILLER PIC X(9) VALUE "DESCRIÇÃO".
+              02 FILLER PIC X(26) VALUE SPACES.
+              02 FILLER PIC X(8) VALUE "ORIGEM".
+              02 FILLER PIC X(20) VALUE SPACES.
+
+       01 CAB-DETALHE.
+              02 FILLER PIC XX VALUE SPACES.
+              02 VAR-CODIGO PIC 999.
+              02 FILLER PIC XX VALUE SPACES.
+              02 VAR-DESCRICAO PIC X(30).
+              02 FILLER PIC X(6) VALUE SPACES.
+              02 VAR-ORIGEM PIC X(30).
+
+       01 DETALHE-TOT.
+              02 FILLER PIC X(4) VALUE SPACES.
+              02 FILLER PIC X(30) VALUE SPACES.
+              02 VAR-ROTULO-TOT PIC X(25).
+              02 VAR-QTD-TOT PIC ZZ.ZZ9.
+              02 FILLER PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+              PERFORM INICIO.
+              PERFORM PRINCIPAL
+                     UNTIL CH-ANT EQUAL CH-NOV
+                     AND CH-NOV EQUAL HIGH-VALUES.
+              PERFORM TERMINO.
+              STOP RUN.
+
+       INICIO.
+              OPEN INPUT CADMERC CADNOVO
+                  OUTPUT CADGERAL RELCARGA.
+              PERFORM LER-ANT.
+              PERFORM LER-NOV.
+
+       LER-ANT.
+              READ CADMERC AT END MOVE HIGH-VALUES TO CH-ANT.
+              IF CH-ANT NOT EQUAL HIGH-VALUES
+                     IF CODIGO-CAD < WS-ULT-CODIGO-ANT
+                            DISPLAY "ERRO: CADMERC FORA DE ORDEM "
+                               "CHAVE=" CODIGO-CAD
+                               " ESPERADO >= " WS-ULT-CODIGO-ANT
+                            STOP RUN
+                     ELSE
+                            MOVE CODIGO-CAD TO WS-ULT-CODIGO-ANT
+                            MOVE CODIGO-CAD TO CH-ANT.
+
+       LER-NOV.
+              READ CADNOVO AT END MOVE HIGH-VALUES TO CH-NOV.
+              IF CH-NOV NOT EQUAL HIGH-VALUES
+                     IF CODIGO-NOV < WS-ULT-CODIGO-NOV
+                            DISPLAY "ERRO: CADNOVO FORA DE ORDEM "
+                               "CHAVE=" CODIGO-NOV
+                               " ESPERADO >= " WS-ULT-CODIGO-NOV
+                            STOP RUN
+                     ELSE
+                            MOVE CODIGO-NOV TO WS-ULT-CODIGO-NOV
+                            MOVE CODIGO-NOV TO CH-NOV.
+
+       PRINCIPAL.
+              IF CH-ANT = CH-NOV
+                     PERFORM COLISAO
+              ELSE
+                     IF CH-ANT < CH-NOV
+                            PERFORM ANT-MENOR
+                     ELSE
+                            PERFORM NOV-MENOR.
+
+       ANT-MENOR.
+              MOVE CODIGO-CAD TO CODIGO-GER.
+              MOVE DESCRICAO-CAD TO DESCRICAO-GER.
+              MOVE ESTOQUE-MIN-CAD TO ESTOQUE-MIN-GER.
+              MOVE QNT-ESTOQUE-CAD TO QNT-ESTOQUE-GER.
+              MOVE PRECO-UNIT-CAD TO PRECO-UNIT-GER.
+              WRITE REG-CADGERAL.
+              ADD 1 TO WS-CT-APROVEITADOS.
+              MOVE CODIGO-CAD TO VAR-CODIGO.
+              MOVE DESCRICAO-CAD TO VAR-DESCRICAO.
+              MOVE "CADMERC (JA EXISTENTE)       " TO VAR-ORIGEM.
+              PERFORM GRAVA-DETALHE.
+              PERFORM LER-ANT.
+
+       NOV-MENOR.
+              MOVE CODIGO-NOV TO CODIGO-GER.
+              MOVE DESCRICAO-NOV TO DESCRICAO-GER.
+              MOVE ESTOQUE-MIN-NOV TO ESTOQUE-MIN-GER.
+              MOVE QNT-ESTOQUE-NOV TO QNT-ESTOQUE-GER.
+              MOVE PRECO-UNIT-NOV TO PRECO-UNIT-GER.
+              WRITE REG-CADGERAL.
+              ADD 1 TO WS-CT-INCLUIDOS.
+              MOVE CODIGO-NOV TO VAR-CODIGO.
+              MOVE DESCRICAO-NOV TO VAR-DESCRICAO.
+              MOVE "CADNOVO (CARGA INICIAL)      " TO VAR-ORIGEM.
+              PERFORM GRAVA-DETALHE.
+              PERFORM LER-NOV.
+
+       COLISAO.
+              MOVE CODIGO-CAD TO CODIGO-GER.
+              MOVE DESCRICAO-CAD TO DESCRICAO-GER.
+              MOVE ESTOQUE-MIN-CAD TO ESTOQUE-MIN-GER.
+              MOVE QNT-ESTOQUE-CAD TO QNT-ESTOQUE-GER.
+              MOVE PRECO-UNIT-CAD TO PRECO-UNIT-GER.
+              WRITE REG-CADGERAL.
+              ADD 1 TO WS-CT-COLISOES.
+              MOVE CODIGO-CAD TO VAR-CODIGO.
+              MOVE DESCRICAO-CAD TO VAR-DESCRICAO.
+              MOVE "COLISÃO - MANTIDO O DO CADMERC" TO VAR-ORIGEM.
+              PERFORM GRAVA-DETALHE.
+              PERFORM LER-ANT.
+              PERFORM LER-NOV.
+
+       GRAVA-DETALHE.
+              IF CT-LIN > 40
+                     PERFORM CABECALHO.
+              WRITE REG-RELCARGA FROM CAB-DETALHE
+                     AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN.
+
+       CABECALHO.
+              MOVE SPACES TO REG-RELCARGA.
+              WRITE REG-RELCARGA AFTER ADVANCING PAGE.
+              ADD 1 TO CT-PAG.
+              MOVE CT-PAG TO VAR-PAG.
+              WRITE REG-RELCARGA FROM CAB-1
+                     AFTER ADVANCING 1 LINE.
+              WRITE REG-RELCARGA FROM CAB-2
+                     AFTER ADVANCING 2 LINES.
+              WRITE REG-RELCARGA FROM CAB-3
+                     AFTER ADVANCING 1 LINE.
+              MOVE SPACES TO REG-RELCARGA.
+              WRITE REG-RELCARGA AFTER ADVANCING 1 LINE.
+              MOVE ZEROES TO CT-LIN.
+
+       RELAT-TOTAIS.
+              MOVE "MANTIDOS DO CADMERC:     " TO VAR-ROTULO-TOT.
+              MOVE WS-CT-APROVEITADOS TO VAR-QTD-TOT.
+              WRITE REG-RELCARGA FROM DETALHE-TOT
+                     AFTER ADVANCING 2 LINES.
+              MOVE "INCLUIDOS DE CADNOVO:    " TO VAR-ROTULO-TOT.
+              MOVE WS-CT-INCLUIDOS TO VAR-QTD-TOT.
+              WRITE REG-RELCARGA FROM DETALHE-TOT
+                     AFTER ADVANCING 1 LINE.
+              MOVE "COLISÕES DE CODIGO:      " TO VAR-ROTULO-TOT.
+              MOVE WS-CT-COLISOES TO VAR-QTD-TOT.
+              WRITE REG-RELCARGA FROM DETALHE-TOT
+                     AFTER ADVANCING 1 LINE.
+
+       TERMINO.
+              PERFORM RELAT-TOTAIS.
+              CLOSE CADMERC CADNOVO CADGERAL RELCARGA.
