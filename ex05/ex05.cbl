@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       EX05.
+       AUTHOR.           ANDRE LUIZ.
+       INSTALLATION.     FATEC-PC.
+       DATE-WRITTEN.     08/08/2026.
+       DATE-COMPILED.
+       SECURITY.         APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.          DRIVER DA ROTINA NOTURNA: EXECUTA EX01, EX02
+                         E EX03 EM SEQUENCIA E CONFERE O BALANCEAMENTO
+                         DE REGISTROS DE ENTRADA CONTRA SAIDA DE CADA
+                         UM, INTERROMPENDO A CADEIA SE NAO RECONCILIAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   ANDRE-PC.
+       OBJECT-COMPUTER.   FATEC-PC.
+       SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQA ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQB ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQC ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CADANT ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQMOV ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CADATU ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CADMERC ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT MOVMERC ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ATUMERC ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQA
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "ARQA.DAT".
+       01 REG-ARQA PIC X(53).
+
+       FD ARQB
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "ARQB.DAT".
+       01 REG-ARQB PIC X(53).
+
+       FD ARQC
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "ARQC.DAT".
+       01 REG-ARQC PIC X(53).
+
+       FD CADANT
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "CADANT.DAT".
+       01 REG-CADANT PIC X(57).
+
+       FD ARQMOV
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "ARQMOV.DAT".
+       01 REG-ARQMOV.
+              02 FILLER       PIC X(6).
+              02 TIPO-MOV-D   PIC X.
+                     88 INCLUSAO-MOV-D VALUE "I".
+                     88 EXCLUSAO-MOV-D VALUE "E".
+              02 FILLER       PIC X(66).
+
+       FD CADATU
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "CADATU.DAT".
+       01 REG-CADATU PIC X(57).
+
+       FD CADMERC
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "CADMERC.DAT".
+       01 REG-CADMERC PIC X(45).
+
+       FD MOVMERC
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "MOVMERC.DAT".
+       01 REG-MOVMERC.
+              02 FILLER            PIC X(45).
+              02 TIPO-ATUALIZ-D    PIC X.
+                     88 INCLUSAO-CAD-D VALUE "1".
+                     88 EXCLUSAO-CAD-D VALUE "3".
+
+       FD ATUMERC
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "ATUMERC.DAT".
+       01 REG-ATUMERC PIC X(45).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FIM PIC X VALUE "N".
+              88 FIM-ARQUIVO VALUE "S".
+       77 WS-QTD-ARQA    PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-ARQB    PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-ARQC    PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-CADANT  PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-ARQMOV  PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-INC-MOV PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-EXC-MOV PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-CADATU  PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-CADMERC PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-MOVMERC PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-INC-CAD PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-EXC-CAD PIC 9(6) VALUE ZEROES.
+       77 WS-QTD-ATUMERC PIC 9(6) VALUE ZEROES.
+       77 WS-MIN-ESPERADO PIC 9(6) VALUE ZEROES.
+       77 WS-MAX-ESPERADO PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+              PERFORM EXECUTA-EX01.
+              PERFORM EXECUTA-EX02.
+              PERFORM EXECUTA-EX03.
+              DISPLAY "EX05: CADEIA NOTURNA CONCLUIDA COM SUCESSO".
+              STOP RUN.
+
+       EXECUTA-EX01.
+              DISPLAY "EX05: INICIANDO EX01 (MERGE ARQA/ARQB)".
+              CALL "EX01".
+              PERFORM CONTA-ARQA.
+              PERFORM CONTA-ARQB.
+              PERFORM CONTA-ARQC.
+              COMPUTE WS-MAX-ESPERADO = WS-QTD-ARQA + WS-QTD-ARQB.
+              IF WS-QTD-ARQC NOT EQUAL WS-MAX-ESPERADO
+                     DISPLAY "ERRO DE BALANCEAMENTO EM EX01: "
+                        "ARQA=" WS-QTD-ARQA " ARQB=" WS-QTD-ARQB
+                        " ARQC=" WS-QTD-ARQC " (ESPERADO "
+                        WS-MAX-ESPERADO ")"
+                     STOP RUN.
+              DISPLAY "EX05: EX01 RECONCILIADO (ARQC="
+                 WS-QTD-ARQC " REGISTROS)".
+
+       EXECUTA-EX02.
+              DISPLAY "EX05: INICIANDO EX02 (MERGE CADANT/ARQMOV)".
+              CALL "EX02".
+              PERFORM CONTA-CADANT.
+              PERFORM CONTA-ARQMOV.
+              PERFORM CONTA-CADATU.
+              COMPUTE WS-MIN-ESPERADO =
+                     WS-QTD-CADANT - WS-QTD-EXC-MOV.
+              COMPUTE WS-MAX-ESPERADO =
+                     WS-QTD-CADANT + WS-QTD-INC-MOV.
+              IF WS-QTD-CADATU < WS-MIN-ESPERADO
+                     OR WS-QTD-CADATU > WS-MAX-ESPERADO
+                     DISPLAY "ERRO DE BALANCEAMENTO EM EX02: "
+                        "CADANT=" WS-QTD-CADANT
+                        " INCLUSOES=" WS-QTD-INC-MOV
+                        " EXCLUSOES=" WS-QTD-EXC-MOV
+                        " CADATU=" WS-QTD-CADATU
+                     STOP RUN.
+              DISPLAY "EX05: EX02 RECONCILIADO (CADATU="
+                 WS-QTD-CADATU " REGISTROS)".
+
+       EXECUTA-EX03.
+              DISPLAY "EX05: INICIANDO EX03 (MERGE CADMERC/MOVMERC)".
+              CALL "EX03".
+              PERFORM CONTA-CADMERC.
+              PERFORM CONTA-MOVMERC.
+              PERFORM CONTA-ATUMERC.
+              COMPUTE WS-MIN-ESPERADO =
+                     WS-QTD-CADMERC - WS-QTD-EXC-CAD.
+              COMPUTE WS-MAX-ESPERADO =
+                     WS-QTD-CADMERC + WS-QTD-INC-CAD.
+              IF WS-QTD-ATUMERC < WS-MIN-ESPERADO
+                     OR WS-QTD-ATUMERC > WS-MAX-ESPERADO
+                     DISPLAY "ERRO DE BALANCEAMENTO EM EX03: "
+                        "CADMERC=" WS-QTD-CADMERC
+                        " INCLUSOES=" WS-QTD-INC-CAD
+                        " EXCLUSOES=" WS-QTD-EXC-CAD
+                        " ATUMERC=" WS-QTD-ATUMERC
+                     STOP RUN.
+              DISPLAY "EX05: EX03 RECONCILIADO (ATUMERC="
+                 WS-QTD-ATUMERC " REGISTROS)".
+
+       CONTA-ARQA.
+              MOVE ZEROES TO WS-QTD-ARQA.
+              OPEN INPUT ARQA.
+              MOVE "N" TO WS-FIM.
+              PERFORM UNTIL FIM-ARQUIVO
+                     READ ARQA AT END MOVE "S" TO WS-FIM
+                     NOT AT END ADD 1 TO WS-QTD-ARQA.
+              CLOSE ARQA.
+
+       CONTA-ARQB.
+              MOVE ZEROES TO WS-QTD-ARQB.
+              OPEN INPUT ARQB.
+              MOVE "N" TO WS-FIM.
+              PERFORM UNTIL FIM-ARQUIVO
+                     READ ARQB AT END MOVE "S" TO WS-FIM
+                     NOT AT END ADD 1 TO WS-QTD-ARQB.
+              CLOSE ARQB.
+
+       CONTA-ARQC.
+              MOVE ZEROES TO WS-QTD-ARQC.
+              OPEN INPUT ARQC.
+              MOVE "N" TO WS-FIM.
+              PERFORM UNTIL FIM-ARQUIVO
+                     READ ARQC AT END MOVE "S" TO WS-FIM
+                     NOT AT END ADD 1 TO WS-QTD-ARQC.
+              CLOSE ARQC.
+
+       CONTA-CADANT.
+              MOVE ZEROES TO WS-QTD-CADANT.
+              OPEN INPUT CADANT.
+              MOVE "N" TO WS-FIM.
+              PERFORM UNTIL FIM-ARQUIVO
+                     READ CADANT AT END MOVE "S" TO WS-FIM
+                     NOT AT END ADD 1 TO WS-QTD-CADANT.
+              CLOSE CADANT.
+
+       CONTA-ARQMOV.
+              MOVE ZEROES TO WS-QTD-ARQMOV.
+              MOVE ZEROES TO WS-QTD-INC-MOV.
+              MOVE ZEROES TO WS-QTD-EXC-MOV.
+              OPEN INPUT ARQMOV.
+              MOVE "N" TO WS-FIM.
+              PERFORM UNTIL FIM-ARQUIVO
+                     READ ARQMOV AT END MOVE "S" TO WS-FIM
+                     NOT AT END
+                            ADD 1 TO WS-QTD-ARQMOV
+                            IF INCLUSAO-MOV-D
+                                   ADD 1 TO WS-QTD-INC-MOV
+                            END-IF
+                            IF EXCLUSAO-MOV-D
+                                   ADD 1 TO WS-QTD-EXC-MOV
+                            END-IF.
+              CLOSE ARQMOV.
+
+       CONTA-CADATU.
+              MOVE ZEROES TO WS-QTD-CADATU.
+              OPEN INPUT CADATU.
+              MOVE "N" TO WS-FIM.
+              PERFORM UNTIL FIM-ARQUIVO
+                     READ CADATU AT END MOVE "S" TO WS-FIM
+                     NOT AT END ADD 1 TO WS-QTD-CADATU.
+              CLOSE CADATU.
+
+       CONTA-CADMERC.
+              MOVE ZEROES TO WS-QTD-CADMERC.
+              OPEN INPUT CADMERC.
+              MOVE "N" TO WS-FIM.
+              PERFORM UNTIL FIM-ARQUIVO
+                     READ CADMERC AT END MOVE "S" TO WS-FIM
+                     NOT AT END ADD 1 TO WS-QTD-CADMERC.
+              CLOSE CADMERC.
+
+       CONTA-MOVMERC.
+              MOVE ZEROES TO WS-QTD-MOVMERC.
+              MOVE ZEROES TO WS-QTD-INC-CAD.
+              MOVE ZEROES TO WS-QTD-EXC-CAD.
+              OPEN INPUT MOVMERC.
+              MOVE "N" TO WS-FIM.
+              PERFORM UNTIL FIM-ARQUIVO
+                     READ MOVMERC AT END MOVE "S" TO WS-FIM
+                     NOT AT END
+                            ADD 1 TO WS-QTD-MOVMERC
+                            IF INCLUSAO-CAD-D
+                                   ADD 1 TO WS-QTD-INC-CAD
+                            END-IF
+                            IF EXCLUSAO-CAD-D
+                                   ADD 1 TO WS-QTD-EXC-CAD
+                            END-IF.
+              CLOSE MOVMERC.
+
+       CONTA-ATUMERC.
+              MOVE ZEROES TO WS-QTD-ATUMERC.
+              OPEN INPUT ATUMERC.
+              MOVE "N" TO WS-FIM.
+              PERFORM UNTIL FIM-ARQUIVO
+                     READ ATUMERC AT END MOVE "S" TO WS-FIM
+                     NOT AT END ADD 1 TO WS-QTD-ATUMERC.
+              CLOSE ATUMERC.
