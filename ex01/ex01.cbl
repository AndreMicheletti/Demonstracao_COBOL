@@ -26,6 +26,11 @@
        SELECT ARQC ASSIGN TO DISK
        ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT RELDIV ASSIGN TO DISK.
+
+       SELECT OPTIONAL ARQCKPT ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -57,10 +62,58 @@
               02 NOME-C      PIC X(30).
               02 TURMA-C     PIC X(20).
 
+       FD RELDIV
+       LABEL RECORD ARE OMITTED.
+
+       01 REG-RELDIV PIC X(80).
+
+       FD ARQCKPT
+       LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "ARQCKPT.DAT".
+
+       01 REG-CKPT.
+              02 CK-CODIGO-A PIC 999.
+              02 CK-FIM-A    PIC X.
+              02 CK-CODIGO-B PIC 999.
+              02 CK-FIM-B    PIC X.
+              02 CK-QTD-ARQC PIC 9(6).
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ PIC XXX VALUE "NAO".
        77 CH-A    PIC X(4) VALUE SPACES.
        77 CH-B    PIC X(4) VALUE SPACES.
+       77 WS-CT-REC        PIC 9(6) VALUE ZEROES.
+       77 WS-CKPT-INTERVAL PIC 9(4) VALUE 100.
+       77 WS-CKPT-RESTO     PIC 9(4) VALUE ZEROES.
+       77 WS-CKPT-QUOCIENTE PIC 9(6) VALUE ZEROES.
+       77 WS-RESTART-FLAG  PIC X VALUE "N".
+              88 HAS-RESTART VALUE "S".
+       77 WS-CKPT-CODIGO-A PIC 999 VALUE ZEROES.
+       77 WS-CKPT-FIM-A    PIC X   VALUE "N".
+       77 WS-CKPT-CODIGO-B PIC 999 VALUE ZEROES.
+       77 WS-CKPT-FIM-B    PIC X   VALUE "N".
+
+       01 CAB-DIV.
+              02 FILLER      PIC X(05) VALUE SPACES.
+              02 FILLER      PIC X(25) VALUE
+              "DIVERGÊNCIAS ENTRE ARQA E ARQB".
+              02 FILLER      PIC X(30) VALUE SPACES.
+
+       01 DETALHE-DIV-A.
+              02 FILLER      PIC X(02) VALUE SPACES.
+              02 VAR-CODIGO-DIV PIC 999.
+              02 FILLER      PIC X(02) VALUE SPACES.
+              02 FILLER      PIC X(06) VALUE "ARQA: ".
+              02 VAR-NOME-A-DIV  PIC X(30).
+              02 FILLER      PIC X(02) VALUE SPACES.
+              02 VAR-TURMA-A-DIV PIC X(20).
+
+       01 DETALHE-DIV-B.
+              02 FILLER      PIC X(07) VALUE SPACES.
+              02 FILLER      PIC X(06) VALUE "ARQB: ".
+              02 VAR-NOME-B-DIV  PIC X(30).
+              02 FILLER      PIC X(02) VALUE SPACES.
+              02 VAR-TURMA-B-DIV PIC X(20).
 
        PROCEDURE DIVISION.
 
@@ -69,13 +122,72 @@
               PERFORM PRINCIPAL
                      UNTIL CH-A EQUAL CH-B AND CH-B EQUAL HIGH-VALUES.
               PERFORM TERMINO.
-              STOP RUN.
+              GOBACK.
 
        INICIO.
-              OPEN INPUT ARQA ARQB
-                  OUTPUT ARQC.
+              PERFORM VERIFICA-CHECKPOINT.
+              OPEN INPUT ARQA ARQB.
+              IF HAS-RESTART
+                     OPEN EXTEND ARQC
+                     OPEN EXTEND RELDIV
+                     DISPLAY "EX01: RETOMANDO A PARTIR DO CHECKPOINT "
+                            "(" WS-CT-REC " REGISTROS JA EM ARQC)"
+              ELSE
+                     OPEN OUTPUT ARQC
+                     OPEN OUTPUT RELDIV
+                     WRITE REG-RELDIV FROM CAB-DIV
+                            AFTER ADVANCING 1 LINE.
+              OPEN OUTPUT ARQCKPT.
               PERFORM LER-A.
               PERFORM LER-B.
+              IF HAS-RESTART
+                     PERFORM SALTA-ATE-CHECKPOINT.
+
+       VERIFICA-CHECKPOINT.
+              MOVE "N" TO WS-RESTART-FLAG.
+              OPEN INPUT ARQCKPT.
+              PERFORM UNTIL FIM-ARQ EQUAL "SIM"
+                     READ ARQCKPT
+                            AT END MOVE "SIM" TO FIM-ARQ
+                            NOT AT END
+                                   MOVE CK-CODIGO-A TO WS-CKPT-CODIGO-A
+                                   MOVE CK-FIM-A TO WS-CKPT-FIM-A
+                                   MOVE CK-CODIGO-B TO WS-CKPT-CODIGO-B
+                                   MOVE CK-FIM-B TO WS-CKPT-FIM-B
+                                   MOVE CK-QTD-ARQC TO WS-CT-REC
+                                   MOVE "S" TO WS-RESTART-FLAG.
+              CLOSE ARQCKPT.
+              MOVE "NAO" TO FIM-ARQ.
+
+       SALTA-ATE-CHECKPOINT.
+              IF WS-CKPT-FIM-A EQUAL "N"
+                     PERFORM LER-A
+                            UNTIL CODIGO-A EQUAL WS-CKPT-CODIGO-A
+                            OR CH-A EQUAL HIGH-VALUES
+              ELSE
+                     PERFORM LER-A UNTIL CH-A EQUAL HIGH-VALUES.
+              IF WS-CKPT-FIM-B EQUAL "N"
+                     PERFORM LER-B
+                            UNTIL CODIGO-B EQUAL WS-CKPT-CODIGO-B
+                            OR CH-B EQUAL HIGH-VALUES
+              ELSE
+                     PERFORM LER-B UNTIL CH-B EQUAL HIGH-VALUES.
+
+       GRAVA-CHECKPOINT.
+              IF CH-A EQUAL HIGH-VALUES
+                     MOVE "S" TO CK-FIM-A
+                     MOVE ZEROES TO CK-CODIGO-A
+              ELSE
+                     MOVE "N" TO CK-FIM-A
+                     MOVE CODIGO-A TO CK-CODIGO-A.
+              IF CH-B EQUAL HIGH-VALUES
+                     MOVE "S" TO CK-FIM-B
+                     MOVE ZEROES TO CK-CODIGO-B
+              ELSE
+                     MOVE "N" TO CK-FIM-B
+                     MOVE CODIGO-B TO CK-CODIGO-B.
+              MOVE WS-CT-REC TO CK-QTD-ARQC.
+              WRITE REG-CKPT.
 
        LER-A.
               READ ARQA AT END MOVE HIGH-VALUES TO CH-A.
@@ -101,26 +213,56 @@
               MOVE NOME-A TO NOME-C.
               MOVE TURMA-A TO TURMA-C.
               WRITE REG-C.
+              ADD 1 TO WS-CT-REC.
               PERFORM LER-A.
+              PERFORM PONTO-CHECKPOINT.
 
        B-MENOR.
               MOVE CODIGO-B TO CODIGO-C.
               MOVE NOME-B TO NOME-C.
               MOVE TURMA-B TO TURMA-C.
               WRITE REG-C.
+              ADD 1 TO WS-CT-REC.
               PERFORM LER-B.
+              PERFORM PONTO-CHECKPOINT.
 
        IGUAIS.
               MOVE CODIGO-A TO CODIGO-C.
               MOVE NOME-A TO NOME-C.
               MOVE TURMA-A TO TURMA-C.
               WRITE REG-C.
+              ADD 1 TO WS-CT-REC.
               MOVE CODIGO-B TO CODIGO-C.
               MOVE NOME-B TO NOME-C
               MOVE TURMA-B TO TURMA-C.
               WRITE REG-C.
+              ADD 1 TO WS-CT-REC.
+              IF NOME-A NOT EQUAL NOME-B OR TURMA-A NOT EQUAL TURMA-B
+                     PERFORM DIVERGENCIA.
               PERFORM LER-A.
-              PERFORM LER-B.              
+              PERFORM LER-B.
+              PERFORM PONTO-CHECKPOINT.
+
+       PONTO-CHECKPOINT.
+              DIVIDE WS-CT-REC BY WS-CKPT-INTERVAL
+                     GIVING WS-CKPT-QUOCIENTE
+                     REMAINDER WS-CKPT-RESTO.
+              IF WS-CKPT-RESTO EQUAL ZEROES
+                     PERFORM GRAVA-CHECKPOINT.
+
+       DIVERGENCIA.
+              MOVE CODIGO-A TO VAR-CODIGO-DIV.
+              MOVE NOME-A TO VAR-NOME-A-DIV.
+              MOVE TURMA-A TO VAR-TURMA-A-DIV.
+              MOVE NOME-B TO VAR-NOME-B-DIV.
+              MOVE TURMA-B TO VAR-TURMA-B-DIV.
+              WRITE REG-RELDIV FROM DETALHE-DIV-A
+                     AFTER ADVANCING 1 LINE.
+              WRITE REG-RELDIV FROM DETALHE-DIV-B
+                     AFTER ADVANCING 1 LINE.
 
        TERMINO.
-              CLOSE ARQA ARQB ARQC.
\ No newline at end of file
+              CLOSE ARQCKPT.
+              OPEN OUTPUT ARQCKPT.
+              CLOSE ARQCKPT.
+              CLOSE ARQA ARQB ARQC RELDIV.
